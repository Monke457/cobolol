@@ -0,0 +1,120 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GREETRPT.
+000030 AUTHOR. BLINK.
+000040 INSTALLATION. FRONT OFFICE SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*------------------------------------------------------------------*
+000080* MODIFICATION HISTORY.                                            *
+000090*------------------------------------------------------------------*
+000100* DATE       INIT DESCRIPTION                                      *
+000110* 08/08/26   JRM  INITIAL VERSION. SUMMARIZES A DAY'S GREETING-LOG *
+000120*                 BY HOUR SO THE DESK CAN SEE ITS BUSIEST WINDOWS.*
+000125* 08/09/26   JRM  SKIP DUPLICATE CHECK-IN RECORDS (BADGE NO ZERO) *
+000126*                 SO THEY DON'T INFLATE THE HOURLY COUNTS.        *
+000130*------------------------------------------------------------------*
+000140 
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT GREETING-LOG-IN ASSIGN TO "GREETLOG"
+000190         ORGANIZATION IS LINE SEQUENTIAL.
+000200     SELECT REPORT-OUT ASSIGN TO "GREETRPT"
+000210         ORGANIZATION IS LINE SEQUENTIAL.
+000220 
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  GREETING-LOG-IN
+000260     LABEL RECORDS ARE STANDARD.
+000270 01  GREETING-LOG-RECORD.
+000280     COPY GREETLOG.
+000290 
+000300 FD  REPORT-OUT
+000310     LABEL RECORDS ARE STANDARD.
+000320 01  REPORT-LINE PIC X(80).
+000330 
+000340 WORKING-STORAGE SECTION.
+000350 01 WS-HOUR-TABLE.
+000360     05 WS-HOUR-ENTRY OCCURS 24 TIMES.
+000370        10 WS-HOUR-COUNT PIC 9(05) VALUE 0.
+000380 01 WS-HOUR-SUB PIC 9(02).
+000390 01 WS-GRAND-TOTAL PIC 9(05) VALUE 0.
+000400 01 WS-HEADING-LINE-1.
+000410     05 FILLER PIC X(80) VALUE
+000420         'VISITOR CHECK-IN SUMMARY BY HOUR'.
+000430 01 WS-HEADING-LINE-2.
+000440     05 FILLER PIC X(80) VALUE
+000450         'HOUR OF DAY          VISITORS GREETED'.
+000460 01 WS-DETAIL-LINE.
+000470     05 WS-DL-HOUR PIC Z9.
+000480     05 FILLER PIC X(04) VALUE ':00 '.
+000490     05 FILLER PIC X(16) VALUE SPACES.
+000500     05 WS-DL-COUNT PIC ZZZZ9.
+000510     05 FILLER PIC X(53) VALUE SPACES.
+000520 01 WS-TOTAL-LINE.
+000530     05 FILLER PIC X(20) VALUE 'GRAND TOTAL'.
+000540     05 FILLER PIC X(05) VALUE SPACES.
+000550     05 WS-TL-COUNT PIC ZZZZ9.
+000560     05 FILLER PIC X(50) VALUE SPACES.
+000570 01 WS-SWITCHES.
+000580     05 WS-EOF-LOG-SW PIC X(01) VALUE 'N'.
+000590        88 WS-EOF-LOG VALUE 'Y'.
+000600 
+000610 PROCEDURE DIVISION.
+000620 0000-MAIN-PROCEDURE.
+000630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000640     PERFORM 2000-BUILD-HOUR-TOTALS THRU 2000-EXIT
+000650         UNTIL WS-EOF-LOG.
+000660     PERFORM 4000-WRITE-REPORT THRU 4000-EXIT.
+000670     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000680     STOP RUN.
+000690 
+000700 1000-INITIALIZE.
+000710     OPEN INPUT GREETING-LOG-IN.
+000720     OPEN OUTPUT REPORT-OUT.
+000730 1000-EXIT.
+000740     EXIT.
+000750 
+000760 2000-BUILD-HOUR-TOTALS.
+000770     READ GREETING-LOG-IN
+000780         AT END
+000790             SET WS-EOF-LOG TO TRUE
+000800             GO TO 2000-EXIT
+000810     END-READ.
+000815     IF GL-BADGE-NO NOT = 0
+000816         PERFORM 2100-ACCUMULATE-HOUR THRU 2100-EXIT
+000817     END-IF.
+000830 2000-EXIT.
+000840     EXIT.
+000850 
+000860 2100-ACCUMULATE-HOUR.
+000870     COMPUTE WS-HOUR-SUB = GL-TS-HOUR + 1.
+000880     ADD 1 TO WS-HOUR-COUNT (WS-HOUR-SUB).
+000890     ADD 1 TO WS-GRAND-TOTAL.
+000900 2100-EXIT.
+000910     EXIT.
+000920 
+000930 4000-WRITE-REPORT.
+000940     WRITE REPORT-LINE FROM WS-HEADING-LINE-1.
+000950     WRITE REPORT-LINE FROM WS-HEADING-LINE-2.
+000960     PERFORM 4200-WRITE-HOUR-LINE THRU 4200-EXIT
+000970         VARYING WS-HOUR-SUB FROM 1 BY 1
+000980         UNTIL WS-HOUR-SUB > 24.
+000990     MOVE WS-GRAND-TOTAL TO WS-TL-COUNT.
+001000     WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+001010 4000-EXIT.
+001020     EXIT.
+001030 
+001040 4200-WRITE-HOUR-LINE.
+001050     COMPUTE WS-DL-HOUR = WS-HOUR-SUB - 1.
+001060     MOVE WS-HOUR-COUNT (WS-HOUR-SUB) TO WS-DL-COUNT.
+001070     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+001080 4200-EXIT.
+001090     EXIT.
+001100 
+001110 9000-TERMINATE.
+001120     CLOSE GREETING-LOG-IN.
+001130     CLOSE REPORT-OUT.
+001140     DISPLAY 'Report complete.'.
+001150 9000-EXIT.
+001160     EXIT.
