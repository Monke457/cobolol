@@ -0,0 +1,24 @@
+000010*------------------------------------------------------------------*
+000020* GREETLOG - GREETING-LOG RECORD LAYOUT                            *
+000030* ONE RECORD PER VISITOR GREETED: SEQUENCE NUMBER, NAME, COMPANY,  *
+000040* BADGE NUMBER, ARRIVAL TIME, MESSAGE, AND A YYMMDDHHMMSSCC        *
+000050* TIMESTAMP. USED BY HELLO (WRITER) AND GREETRPT (READER). SUPPLY  *
+000060* THE 01 LEVEL AT THE COPY SITE.                                   *
+000070*------------------------------------------------------------------*
+000080 05 GL-SEQ-NO PIC 9(05).
+000090 05 FILLER PIC X(01).
+000100 05 GL-NAME PIC X(20).
+000110 05 FILLER PIC X(01).
+000120 05 GL-COMPANY PIC X(20).
+000130 05 FILLER PIC X(01).
+000140 05 GL-BADGE-NO PIC 9(06).
+000145 05 FILLER PIC X(01).
+000146 05 GL-ARRIVAL-TIME PIC X(08).
+000150 05 FILLER PIC X(01).
+000160 05 GL-MESSAGE PIC X(12).
+000170 05 FILLER PIC X(01).
+000180 05 GL-TIMESTAMP PIC X(14).
+000190 05 GL-TIMESTAMP-R REDEFINES GL-TIMESTAMP.
+000200     10 GL-TS-DATE PIC 9(06).
+000210     10 GL-TS-HOUR PIC 9(02).
+000220     10 GL-TS-REST PIC 9(06).
