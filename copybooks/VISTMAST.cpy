@@ -0,0 +1,12 @@
+000010*------------------------------------------------------------------*
+000020* VISTMAST - VISITOR-MASTER RECORD LAYOUT                          *
+000030* CROSS-DAY VISITOR HISTORY, KEYED ON NAME. HOLDS RUNNING VISIT    *
+000040* COUNT AND LAST VISIT DATE/BADGE SO A RUN CAN TELL A FIRST-TIME   *
+000050* GUEST FROM A FREQUENT ONE. SUPPLY THE 01 LEVEL AT THE COPY       *
+000060* SITE.                                                            *
+000070*------------------------------------------------------------------*
+000080 05 VM-NAME PIC X(20).
+000090 05 VM-COMPANY PIC X(20).
+000100 05 VM-VISIT-COUNT PIC 9(05).
+000110 05 VM-LAST-VISIT-DATE PIC 9(06).
+000120 05 VM-LAST-BADGE-NO PIC 9(06).
