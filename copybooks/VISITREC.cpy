@@ -0,0 +1,12 @@
+000010*------------------------------------------------------------------*
+000020* VISITREC - VISITOR-RECORD LAYOUT                                 *
+000030* USED BY HELLO/GREETRPT WHEREVER A FULL VISITOR RECORD IS         *
+000040* CARRIED IN WORKING STORAGE (NAME, COMPANY, BADGE NUMBER,         *
+000050* ARRIVAL TIME, AND GREETING-TYPE CODE). SUPPLY THE 01 LEVEL AT    *
+000060* THE COPY SITE.                                                   *
+000070*------------------------------------------------------------------*
+000080 05 VR-NAME PIC X(20).
+000090 05 VR-COMPANY PIC X(20).
+000100 05 VR-BADGE-NO PIC 9(06).
+000110 05 VR-ARRIVAL-TIME PIC X(08).
+000120 05 VR-GREET-TYPE PIC X(03).
