@@ -1,24 +1,443 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       AUTHOR. BLINK.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(20).
-       01 WS-NUM PIC 9(5) VALUE 1.
-       01 WS-I PIC 9(5).
-       01 WS-MESSAGE PIC X(5) VALUE 'Hello'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      * Receiving name from JCL 
-           DISPLAY 'How many people to greet?'
-           ACCEPT WS-NUM.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM
-               DISPLAY "Who's there now?"
-               ACCEPT WS-NAME 
-               DISPLAY WS-I': ' WS-MESSAGE ' ' WS-NAME
-           END-PERFORM.
-
-           DISPLAY 'Enjoy your day.'
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLO.
+000030 AUTHOR. BLINK.
+000040 INSTALLATION. FRONT OFFICE SYSTEMS.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED.
+000070*------------------------------------------------------------------*
+000080* MODIFICATION HISTORY.                                            *
+000090*------------------------------------------------------------------*
+000100* DATE       INIT DESCRIPTION                                      *
+000110* 08/08/26   JRM  READ VISITORS FROM VISITOR-IN FILE INSTEAD OF    *
+000120*                 CONSOLE ACCEPT SO A GUEST LIST CAN BE LOADED     *
+000130*                 AHEAD OF TIME AND RUN UNATTENDED.                *
+000140* 08/08/26   JRM  ADDED GREETING-LOG OUTPUT FOR A DURABLE AUDIT    *
+000150*                 TRAIL OF EACH VISITOR GREETED.                   *
+000160* 08/08/26   JRM  VALIDATE VISITOR COUNT AGAINST WS-NUM-CEILING    *
+000170*                 AND RE-PROMPT INSTEAD OF RUNNING WITH A BAD      *
+000180*                 ENTRY.                                           *
+000190* 08/08/26   JRM  FLAG DUPLICATE CHECK-INS SEEN EARLIER IN THE     *
+000200*                 SAME RUN.                                        *
+000210* 08/08/26   JRM  ADDED ATTENDANCE TRAILER: GREETED VS REQUESTED   *
+000220*                 AT END OF RUN.                                   *
+000230* 08/08/26   JRM  EXPANDED VISITOR-IN TO CARRY COMPANY, AND MOVED  *
+000240*                 TO THE VISITREC COPYBOOK (NAME/COMPANY/BADGE/    *
+000250*                 ARRIVAL) SO BADGE PRINTING HAS STRUCTURED DATA.  *
+000260* 08/08/26   JRM  ADDED GREETING-TYPE CODE AND LOOKUP TABLE SO     *
+000270*                 VIP GUESTS GET A DIFFERENT MESSAGE THAN GENERAL  *
+000280*                 WALK-INS.                                        *
+000290* 08/08/26   JRM  ADDED RESTART-FILE CHECKPOINTING SO A RESUBMIT   *
+000300*                 PICKS UP AFTER THE LAST VISITOR PROCESSED        *
+000310*                 INSTEAD OF STARTING THE BATCH OVER.              *
+000320* 08/08/26   JRM  MOVED GREETING-LOG-RECORD TO THE GREETLOG        *
+000330*                 COPYBOOK SO THE NEW GREETRPT PROGRAM CAN SHARE   *
+000340*                 THE SAME LAYOUT.                                 *
+000350* 08/08/26   JRM  ADDED VISITOR-MASTER LOOKUP/UPDATE SO REPEAT     *
+000360*                 VISITORS ARE RECOGNIZED ACROSS RUNS INSTEAD OF   *
+000370*                 TREATED AS NEW EVERY DAY.                        *
+000371* 08/08/26   JRM  DERIVE THE VISITOR COUNT FROM VISITOR-IN ITSELF  *
+000372*                 INSTEAD OF AN OPERATOR PROMPT SO THE JOB CAN     *
+000373*                 RUN UNATTENDED OVERNIGHT AS INTENDED.            *
+000374* 08/08/26   JRM  REPOSITION VISITOR-IN PAST ALREADY-PROCESSED     *
+000375*                 RECORDS WHEN RESUMING FROM A CHECKPOINT.         *
+000376* 08/08/26   JRM  RESET THE RESTART FILE ON ANY NORMAL COMPLETION, *
+000377*                 NOT ONLY WHEN THE FULL COUNT WAS REACHED.        *
+000378* 08/08/26   JRM  CLEAR BADGE NUMBER AND ARRIVAL TIME BEFORE       *
+000379*                 LOGGING A DUPLICATE CHECK-IN SO THE AUDIT TRAIL  *
+000380*                 DOESN'T SHOW A STALE BADGE.                      *
+000381* 08/08/26   JRM  CARRY ARRIVAL TIME THROUGH TO THE GREETING LOG.  *
+000383* 08/08/26   JRM  OPEN GREETING-LOG WITH EXTEND ON A RESTART SO    *
+000384*                 THE AUDIT TRAIL FROM BEFORE THE ABEND SURVIVES.  *
+000385* 08/08/26   JRM  CHECKPOINT AND RESTORE THE BADGE SEQUENCE SO A   *
+000386*                 RESUMED RUN DOESN'T REISSUE BADGE NUMBERS.       *
+000387* 08/08/26   JRM  CHECKPOINT AFTER EVERY VISITOR INSTEAD OF EVERY  *
+000388*                 50 SO A RESTART NEVER REPLAYS A VISITOR THAT     *
+000389*                 ALREADY CLEARED THE DOOR.                        *
+000390* 08/08/26   JRM  CHECKPOINT AND RESTORE THE ATTENDANCE COUNTERS   *
+000391*                 SO THE TRAILER REPORTS THE WHOLE DAY ACROSS A    *
+000392*                 RESTART, NOT JUST THE FINAL PARTIAL RUN.         *
+000394* 08/09/26   JRM  REBUILD WS-SEEN-TABLE FROM GREETING-LOG ON A     *
+000395*                 RESTART SO DUPLICATE CHECK-INS ARE STILL CAUGHT  *
+000396*                 AGAINST NAMES GREETED BEFORE THE ABEND.          *
+000397* 08/09/26   JRM  CREATE VISTMAST AUTOMATICALLY ON FIRST USE       *
+000398*                 (FILE STATUS 35) INSTEAD OF REQUIRING A MANUAL   *
+000399*                 SETUP STEP BEFORE VISITOR-MASTER CAN BE OPENED.  *
+000400* 08/09/26   JRM  DROPPED THE UNUSED WS-NUM-VALID SWITCH LEFT      *
+000401*                 OVER FROM THE OLD RE-PROMPT DESIGN.              *
+000402*------------------------------------------------------------------*
+000390
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT VISITOR-IN ASSIGN TO "VISITOR-IN"
+000440         ORGANIZATION IS LINE SEQUENTIAL.
+000450     SELECT GREETING-LOG ASSIGN TO "GREETLOG"
+000460         ORGANIZATION IS LINE SEQUENTIAL.
+000470     SELECT OPTIONAL RESTART-FILE ASSIGN TO "RESTARTF"
+000480         ORGANIZATION IS LINE SEQUENTIAL.
+000490     SELECT VISITOR-MASTER ASSIGN TO "VISTMAST"
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS DYNAMIC
+000520         RECORD KEY IS VM-NAME
+000521         FILE STATUS IS WS-VM-STATUS.
+000530 
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  VISITOR-IN
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  VISITOR-IN-RECORD.
+000590     05 VI-NAME PIC X(20).
+000600     05 VI-COMPANY PIC X(20).
+000610     05 VI-GREET-TYPE PIC X(03).
+000620 
+000630 FD  GREETING-LOG
+000640     LABEL RECORDS ARE STANDARD.
+000650 01  GREETING-LOG-RECORD.
+000660     COPY GREETLOG.
+000670 
+000680 FD  RESTART-FILE
+000690     LABEL RECORDS ARE STANDARD.
+000700 01  RESTART-RECORD.
+000710     05 RS-LAST-I PIC 9(05).
+000720     05 FILLER PIC X(01).
+000730     05 RS-NUM PIC 9(05).
+000732     05 FILLER PIC X(01).
+000733     05 RS-LAST-BADGE-SEQ PIC 9(06).
+000734     05 FILLER PIC X(01).
+000735     05 RS-VISITORS-SEEN PIC 9(05).
+000736     05 FILLER PIC X(01).
+000737     05 RS-SEEN-COUNT PIC 9(05).
+000738     05 FILLER PIC X(01).
+000739     05 RS-DUPLICATE-COUNT PIC 9(05).
+000740 
+000750 FD  VISITOR-MASTER
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  VISITOR-MASTER-RECORD.
+000780     COPY VISTMAST.
+000790 
+000800 WORKING-STORAGE SECTION.
+000810 01 WS-VISITOR-RECORD.
+000820     COPY VISITREC.
+000830 01 WS-NUM PIC 9(5) VALUE 1.
+000840 01 WS-NUM-CEILING PIC 9(5) VALUE 00500.
+000850 01 WS-I PIC 9(5).
+000860 01 WS-START-I PIC 9(5) VALUE 1.
+000865 01 WS-SKIP-I PIC 9(5).
+000900 01 WS-VISITORS-SEEN PIC 9(5) VALUE 0.
+000910 01 WS-DUPLICATE-COUNT PIC 9(5) VALUE 0.
+000920 01 WS-BADGE-SEQ PIC 9(06) VALUE 0.
+000930 01 WS-FREQUENT-THRESHOLD PIC 9(02) VALUE 03.
+000940 01 WS-MESSAGE PIC X(12).
+000950 01 WS-CURRENT-DATE PIC 9(06).
+000960 01 WS-CURRENT-TIME PIC 9(08).
+000970 01 WS-TIMESTAMP.
+000980     05 WS-TS-DATE PIC 9(06).
+000990     05 WS-TS-TIME PIC 9(08).
+000995 01 WS-VM-STATUS PIC X(02) VALUE '00'.
+001000 01 WS-SEEN-COUNT PIC 9(05) VALUE 0.
+001010 01 WS-SEEN-TABLE.
+001020     05 WS-SEEN-ENTRY OCCURS 500 TIMES
+001030        INDEXED BY WS-SEEN-IDX.
+001040        10 WS-SEEN-NAME PIC X(20).
+001050 01 WS-GREETING-TABLE-DATA.
+001060     05 FILLER PIC X(15) VALUE 'VIPWelcome back'.
+001070     05 FILLER PIC X(15) VALUE 'GENHello       '.
+001080     05 FILLER PIC X(15) VALUE 'STFStaff Member'.
+001090 01 WS-GREETING-TABLE REDEFINES WS-GREETING-TABLE-DATA.
+001100     05 WS-GREETING-ENTRY OCCURS 3 TIMES
+001110        INDEXED BY WS-GT-IDX.
+001120        10 WS-GT-TYPE-CD PIC X(03).
+001130        10 WS-GT-MESSAGE PIC X(12).
+001140 01 WS-SWITCHES.
+001150     05 WS-EOF-VISITOR-IN-SW PIC X(01) VALUE 'N'.
+001160        88 WS-EOF-VISITOR-IN VALUE 'Y'.
+001190     05 WS-DUP-FOUND-SW PIC X(01) VALUE 'N'.
+001200        88 WS-DUP-FOUND VALUE 'Y'.
+001210     05 WS-EOF-RESTART-SW PIC X(01) VALUE 'N'.
+001220        88 WS-EOF-RESTART VALUE 'Y'.
+001230     05 WS-VM-FOUND-SW PIC X(01) VALUE 'N'.
+001240        88 WS-VM-FOUND VALUE 'Y'.
+001245     05 WS-EOF-GREETLOG-SW PIC X(01) VALUE 'N'.
+001246        88 WS-EOF-GREETLOG VALUE 'Y'.
+001250 
+001260 PROCEDURE DIVISION.
+001270 0000-MAIN-PROCEDURE.
+001280     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001290     PERFORM 3000-PROCESS-VISITORS THRU 3000-EXIT
+001300         VARYING WS-I FROM WS-START-I BY 1
+001310         UNTIL WS-I > WS-NUM OR WS-EOF-VISITOR-IN.
+001320     PERFORM 8000-PRINT-TRAILER THRU 8000-EXIT.
+001330     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001340     STOP RUN.
+001350 
+001360 1000-INITIALIZE.
+001370     PERFORM 1100-GET-VISITOR-COUNT THRU 1100-EXIT.
+001390     PERFORM 1200-READ-RESTART THRU 1200-EXIT.
+001400     OPEN INPUT VISITOR-IN.
+001402     PERFORM 1300-SKIP-PROCESSED-VISITORS THRU 1300-EXIT.
+001404     IF WS-START-I > 1
+001405         OPEN EXTEND GREETING-LOG
+001406     ELSE
+001407         OPEN OUTPUT GREETING-LOG
+001408     END-IF.
+001420     OPEN EXTEND RESTART-FILE.
+001425     PERFORM 1400-OPEN-VISITOR-MASTER THRU 1400-EXIT.
+001440 1000-EXIT.
+001450     EXIT.
+001460
+001470 1100-GET-VISITOR-COUNT.
+001472     MOVE ZERO TO WS-NUM.
+001474     OPEN INPUT VISITOR-IN.
+001476     PERFORM 1110-COUNT-VISITOR THRU 1110-EXIT
+001478         UNTIL WS-EOF-VISITOR-IN.
+001480     CLOSE VISITOR-IN.
+001482     MOVE 'N' TO WS-EOF-VISITOR-IN-SW.
+001500     IF WS-NUM > 0 AND WS-NUM NOT > WS-NUM-CEILING
+001510         CONTINUE
+001520     ELSE
+001530         DISPLAY 'VISITOR-IN HAS ' WS-NUM ' RECORDS; EXPECTED'
+001531             ' 1 TO ' WS-NUM-CEILING
+001532         DISPLAY 'ABENDING - CHECK VISITOR-IN AND RESUBMIT.'
+001533         MOVE 16 TO RETURN-CODE
+001534         STOP RUN
+001540     END-IF.
+001550 1100-EXIT.
+001560     EXIT.
+001561
+001562 1110-COUNT-VISITOR.
+001563     READ VISITOR-IN
+001564         AT END
+001565             SET WS-EOF-VISITOR-IN TO TRUE
+001566             GO TO 1110-EXIT
+001567     END-READ.
+001568     ADD 1 TO WS-NUM.
+001569 1110-EXIT.
+001570     EXIT.
+001571
+001580 1200-READ-RESTART.
+001590     OPEN INPUT RESTART-FILE.
+001600     PERFORM 1210-READ-RESTART-RECORD THRU 1210-EXIT
+001610         UNTIL WS-EOF-RESTART.
+001620     CLOSE RESTART-FILE.
+001621     IF WS-START-I > 1
+001622         PERFORM 1220-REBUILD-SEEN-TABLE THRU 1220-EXIT
+001623     END-IF.
+001630 1200-EXIT.
+001640     EXIT.
+001650 
+001660 1210-READ-RESTART-RECORD.
+001670     READ RESTART-FILE
+001680         AT END
+001690             SET WS-EOF-RESTART TO TRUE
+001700             GO TO 1210-EXIT
+001710     END-READ.
+001720     ADD 1 TO RS-LAST-I GIVING WS-START-I.
+001722     MOVE RS-LAST-BADGE-SEQ TO WS-BADGE-SEQ.
+001724     MOVE RS-VISITORS-SEEN TO WS-VISITORS-SEEN.
+001728     MOVE RS-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT.
+001730     DISPLAY 'Resuming after checkpoint at visitor ' RS-LAST-I.
+001740 1210-EXIT.
+001750     EXIT.
+001751
+001751 1220-REBUILD-SEEN-TABLE.
+001751     MOVE 'N' TO WS-EOF-GREETLOG-SW.
+001751     MOVE 0 TO WS-SEEN-COUNT.
+001751     OPEN INPUT GREETING-LOG.
+001751     PERFORM 1230-REBUILD-ONE-ENTRY THRU 1230-EXIT
+001751         UNTIL WS-EOF-GREETLOG.
+001751     CLOSE GREETING-LOG.
+001751 1220-EXIT.
+001751     EXIT.
+001751
+001751 1230-REBUILD-ONE-ENTRY.
+001751     READ GREETING-LOG
+001751         AT END
+001751             SET WS-EOF-GREETLOG TO TRUE
+001751             GO TO 1230-EXIT
+001751     END-READ.
+001751     IF GL-BADGE-NO NOT = 0
+001751         ADD 1 TO WS-SEEN-COUNT
+001751         SET WS-SEEN-IDX TO WS-SEEN-COUNT
+001751         MOVE GL-NAME TO WS-SEEN-NAME (WS-SEEN-IDX)
+001751     END-IF.
+001751 1230-EXIT.
+001751     EXIT.
+001751
+001752 1300-SKIP-PROCESSED-VISITORS.
+001753     IF WS-START-I > 1
+001754         PERFORM 1310-SKIP-ONE-VISITOR THRU 1310-EXIT
+001755             VARYING WS-SKIP-I FROM 1 BY 1
+001756             UNTIL WS-SKIP-I > WS-START-I - 1
+001757                 OR WS-EOF-VISITOR-IN
+001758     END-IF.
+001759 1300-EXIT.
+001760     EXIT.
+001761
+001762 1310-SKIP-ONE-VISITOR.
+001763     READ VISITOR-IN
+001764         AT END
+001765             SET WS-EOF-VISITOR-IN TO TRUE
+001766     END-READ.
+001767 1310-EXIT.
+001768     EXIT.
+001769
+001769 1400-OPEN-VISITOR-MASTER.
+001769     OPEN I-O VISITOR-MASTER.
+001769     IF WS-VM-STATUS = '35'
+001769         DISPLAY 'VISTMAST NOT FOUND - CREATING NEW MASTER FILE'
+001769         OPEN OUTPUT VISITOR-MASTER
+001769         CLOSE VISITOR-MASTER
+001769         OPEN I-O VISITOR-MASTER
+001769     END-IF.
+001769 1400-EXIT.
+001769     EXIT.
+001769
+001770 3000-PROCESS-VISITORS.
+001780     READ VISITOR-IN
+001790         AT END
+001800             SET WS-EOF-VISITOR-IN TO TRUE
+001810             GO TO 3000-EXIT
+001820     END-READ.
+001830     MOVE VI-NAME TO VR-NAME.
+001840     MOVE VI-COMPANY TO VR-COMPANY.
+001850     MOVE VI-GREET-TYPE TO VR-GREET-TYPE.
+001860     ADD 1 TO WS-VISITORS-SEEN.
+001870     PERFORM 3150-LOOKUP-GREETING THRU 3150-EXIT.
+001880     PERFORM 3200-CHECK-DUPLICATE THRU 3200-EXIT.
+001890     IF WS-DUP-FOUND
+001900         ADD 1 TO WS-DUPLICATE-COUNT
+001901         MOVE 0 TO VR-BADGE-NO
+001902         MOVE SPACES TO VR-ARRIVAL-TIME
+001910         DISPLAY WS-I ': ' VR-NAME ' already checked in'
+001920     ELSE
+001930         PERFORM 3300-REMEMBER-VISITOR THRU 3300-EXIT
+001940         PERFORM 3400-ISSUE-BADGE THRU 3400-EXIT
+001950         PERFORM 3600-UPDATE-MASTER THRU 3600-EXIT
+001960         DISPLAY WS-I ': ' WS-MESSAGE ' ' VR-NAME ' - '
+001970             VR-COMPANY ' badge ' VR-BADGE-NO
+001980     END-IF.
+001990     PERFORM 3100-WRITE-GREETING-LOG THRU 3100-EXIT.
+002040     PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT.
+002060 3000-EXIT.
+002070     EXIT.
+002080 
+002090 3100-WRITE-GREETING-LOG.
+002100     ACCEPT WS-CURRENT-DATE FROM DATE.
+002110     ACCEPT WS-CURRENT-TIME FROM TIME.
+002120     MOVE WS-CURRENT-DATE TO WS-TS-DATE.
+002130     MOVE WS-CURRENT-TIME TO WS-TS-TIME.
+002140     MOVE WS-I TO GL-SEQ-NO.
+002150     MOVE VR-NAME TO GL-NAME.
+002160     MOVE VR-COMPANY TO GL-COMPANY.
+002170     MOVE VR-BADGE-NO TO GL-BADGE-NO.
+002172     MOVE VR-ARRIVAL-TIME TO GL-ARRIVAL-TIME.
+002180     MOVE WS-MESSAGE TO GL-MESSAGE.
+002190     MOVE WS-TIMESTAMP TO GL-TIMESTAMP.
+002200     WRITE GREETING-LOG-RECORD.
+002210 3100-EXIT.
+002220     EXIT.
+002230 
+002240 3150-LOOKUP-GREETING.
+002250     SET WS-GT-IDX TO 1.
+002260     SEARCH WS-GREETING-ENTRY
+002270         AT END
+002280             MOVE 'Hello' TO WS-MESSAGE
+002290         WHEN WS-GT-TYPE-CD (WS-GT-IDX) = VR-GREET-TYPE
+002300             MOVE WS-GT-MESSAGE (WS-GT-IDX) TO WS-MESSAGE
+002310     END-SEARCH.
+002320 3150-EXIT.
+002330     EXIT.
+002340 
+002350 3200-CHECK-DUPLICATE.
+002360     MOVE 'N' TO WS-DUP-FOUND-SW.
+002370     SET WS-SEEN-IDX TO 1.
+002380     SEARCH WS-SEEN-ENTRY
+002390         AT END
+002400             CONTINUE
+002410         WHEN WS-SEEN-NAME (WS-SEEN-IDX) = VR-NAME
+002420             MOVE 'Y' TO WS-DUP-FOUND-SW
+002430     END-SEARCH.
+002440 3200-EXIT.
+002450     EXIT.
+002460 
+002470 3300-REMEMBER-VISITOR.
+002480     ADD 1 TO WS-SEEN-COUNT.
+002490     SET WS-SEEN-IDX TO WS-SEEN-COUNT.
+002500     MOVE VR-NAME TO WS-SEEN-NAME (WS-SEEN-IDX).
+002510 3300-EXIT.
+002520     EXIT.
+002530 
+002540 3400-ISSUE-BADGE.
+002550     ADD 1 TO WS-BADGE-SEQ.
+002560     MOVE WS-BADGE-SEQ TO VR-BADGE-NO.
+002570     ACCEPT VR-ARRIVAL-TIME FROM TIME.
+002580 3400-EXIT.
+002590     EXIT.
+002600 
+002610 3500-WRITE-CHECKPOINT.
+002620     MOVE WS-I TO RS-LAST-I.
+002630     MOVE WS-NUM TO RS-NUM.
+002632     MOVE WS-BADGE-SEQ TO RS-LAST-BADGE-SEQ.
+002634     MOVE WS-VISITORS-SEEN TO RS-VISITORS-SEEN.
+002636     MOVE WS-SEEN-COUNT TO RS-SEEN-COUNT.
+002638     MOVE WS-DUPLICATE-COUNT TO RS-DUPLICATE-COUNT.
+002640     WRITE RESTART-RECORD.
+002650 3500-EXIT.
+002660     EXIT.
+002670 
+002680 3600-UPDATE-MASTER.
+002690     MOVE VR-NAME TO VM-NAME.
+002700     READ VISITOR-MASTER
+002710         INVALID KEY
+002720             MOVE 'N' TO WS-VM-FOUND-SW
+002730         NOT INVALID KEY
+002740             MOVE 'Y' TO WS-VM-FOUND-SW
+002750     END-READ.
+002760     ACCEPT WS-CURRENT-DATE FROM DATE.
+002770     IF WS-VM-FOUND
+002780         ADD 1 TO VM-VISIT-COUNT
+002790         MOVE VR-COMPANY TO VM-COMPANY
+002800         MOVE WS-CURRENT-DATE TO VM-LAST-VISIT-DATE
+002810         MOVE VR-BADGE-NO TO VM-LAST-BADGE-NO
+002820         REWRITE VISITOR-MASTER-RECORD
+002830         IF VM-VISIT-COUNT > WS-FREQUENT-THRESHOLD
+002840             DISPLAY VR-NAME ' is a frequent visitor (visit '
+002850                 VM-VISIT-COUNT ')'
+002860         END-IF
+002870     ELSE
+002880         MOVE VR-COMPANY TO VM-COMPANY
+002890         MOVE 1 TO VM-VISIT-COUNT
+002900         MOVE WS-CURRENT-DATE TO VM-LAST-VISIT-DATE
+002910         MOVE VR-BADGE-NO TO VM-LAST-BADGE-NO
+002920         WRITE VISITOR-MASTER-RECORD
+002930     END-IF.
+002940 3600-EXIT.
+002950     EXIT.
+002960 
+002970 8000-PRINT-TRAILER.
+002980     DISPLAY '-------------------------------------------'.
+002990     DISPLAY 'Visitors requested . . . . : ' WS-NUM.
+003000     DISPLAY 'Visitors processed  . . . : ' WS-VISITORS-SEEN.
+003010     DISPLAY 'Visitors greeted . . . . . : ' WS-SEEN-COUNT.
+003020     DISPLAY 'Duplicate check-ins . . . : ' WS-DUPLICATE-COUNT.
+003030     DISPLAY '-------------------------------------------'.
+003040 8000-EXIT.
+003050     EXIT.
+003060 
+003070 9000-TERMINATE.
+003080     CLOSE VISITOR-IN.
+003090     CLOSE GREETING-LOG.
+003100     CLOSE RESTART-FILE.
+003110     CLOSE VISITOR-MASTER.
+003120     IF WS-I > WS-NUM OR WS-EOF-VISITOR-IN
+003130         PERFORM 9100-RESET-RESTART THRU 9100-EXIT
+003140     END-IF.
+003150     DISPLAY 'Enjoy your day.'.
+003160 9000-EXIT.
+003170     EXIT.
+003180 
+003190 9100-RESET-RESTART.
+003200     OPEN OUTPUT RESTART-FILE.
+003210     CLOSE RESTART-FILE.
+003220 9100-EXIT.
+003230     EXIT.
